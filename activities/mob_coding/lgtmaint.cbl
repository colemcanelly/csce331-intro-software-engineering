@@ -0,0 +1,200 @@
+      *-----------------------------------------------------------*
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     LGTMAINT.
+000030 AUTHOR.         C J MCDANIEL.
+000040 INSTALLATION.   FACILITIES SYSTEMS GROUP.
+000050 DATE-WRITTEN.   2026-08-09.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------*
+000080*  LGTMAINT IS THE ONLINE COMPANION TO THE MOB-CODING BATCH
+000090*  RUN.  TRANSACTION LGTM LETS AN OPERATOR LOOK UP ONE LIGHT
+000100*  BY ROW/COLUMN, VIEW ITS CURRENT STATUS, AND UPDATE IT
+000110*  DIRECTLY AGAINST LIGHT-STATUS-MASTER (DDNAME LGTMAST) --
+000120*  MARK ON/OFF, FLAG FOR MAINTENANCE, OR RETIRE A FIXTURE --
+000130*  WITHOUT WAITING FOR THE NEXT BATCH RUN.
+000140*
+000150*  MAPSET LGTMAINT / MAP LGTMNT1 (SEE BMS/LGTMAINT.BMS).
+000160*
+000170*  MODIFICATION HISTORY
+000180*     2026-08-09  CJM  Initial version.
+000182*     2026-08-09  CJM  Added DFHAID and row/column/status
+000184*                      validation ahead of the REWRITE in
+000186*                      4000-UPDATE-LIGHT.
+000187*     2026-08-09  CJM  Added DFHCOMMAREA so EIBCALEN is
+000188*                      non-zero on a continuation entry; nested
+000189*                      the CA-INITIALIZED test under EIBCALEN so
+000190*                      it is never touched before EIBCALEN is
+000191*                      confirmed non-zero.
+000192*-----------------------------------------------------------*
+000200 DATA DIVISION.
+000210 WORKING-STORAGE SECTION.
+000220*-----------------------------------------------------------*
+000230*  LIGHT-STATUS-MASTER RECORD AND THE LGTMNT1 SYMBOLIC MAP
+000240*-----------------------------------------------------------*
+000250 COPY LGTMAST.
+000260 COPY LGTMAINM.
+000262 COPY DFHAID.
+000270*-----------------------------------------------------------*
+000280*  WORKING STORAGE -- CICS WORK AREAS
+000290*-----------------------------------------------------------*
+000300 01  WS-RESP                     PIC S9(08) COMP.
+000310 01  WS-MSGLINE                  PIC X(79).
+000312*-----------------------------------------------------------*
+000314*  LINKAGE SECTION -- DFHCOMMAREA IS PASSED BACK TO THIS SAME
+000316*  TERMINAL ON EVERY RETURN SO EIBCALEN IS NON-ZERO ON THE NEXT
+000318*  ENTRY; CA-INITIALIZED-FLAG IS WHAT TELLS 0000-MAINLINE THIS
+000319*  IS A CONTINUATION OF THE CONVERSATION, NOT A FIRST ENTRY.
+000320*-----------------------------------------------------------*
+000321 LINKAGE SECTION.
+000322 01  DFHCOMMAREA.
+000323     05  CA-INITIALIZED-FLAG    PIC X(01).
+000324         88  CA-INITIALIZED          VALUE 'Y'.
+000325 PROCEDURE DIVISION.
+000330*-----------------------------------------------------------*
+000340*  0000-MAINLINE
+000350*-----------------------------------------------------------*
+000360 0000-MAINLINE.
+000370     EXEC CICS HANDLE CONDITION
+000380         ERROR(9900-SYSTEM-ERROR)
+000390     END-EXEC.
+000400     IF EIBCALEN = 0
+000402         PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+000404     ELSE
+000406         IF NOT CA-INITIALIZED
+000408             PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+000410         ELSE
+000430             PERFORM 2000-RECEIVE-AND-PROCESS THRU 2000-EXIT
+000440         END-IF
+000444     END-IF.
+000442     SET CA-INITIALIZED TO TRUE.
+000450     EXEC CICS RETURN TRANSID('LGTM')
+000452         COMMAREA(DFHCOMMAREA)
+000454         LENGTH(LENGTH OF DFHCOMMAREA)
+000460     END-EXEC.
+000470     GOBACK.
+000480*-----------------------------------------------------------*
+000490*  1000-SEND-INITIAL-MAP -- FIRST ENTRY INTO THE TRANSACTION
+000500*-----------------------------------------------------------*
+000510 1000-SEND-INITIAL-MAP.
+000520     MOVE LOW-VALUES TO LGTMNT1I.
+000530     EXEC CICS SEND MAP('LGTMNT1') MAPSET('LGTMAINT')
+000540         ERASE
+000550     END-EXEC.
+000560 1000-EXIT.
+000570     EXIT.
+000580*-----------------------------------------------------------*
+000590*  2000-RECEIVE-AND-PROCESS -- OPERATOR PRESSED A KEY
+000600*-----------------------------------------------------------*
+000610 2000-RECEIVE-AND-PROCESS.
+000620     EXEC CICS RECEIVE MAP('LGTMNT1') MAPSET('LGTMAINT')
+000630         INTO(LGTMNT1I)
+000640     END-EXEC.
+000650     EVALUATE EIBAID
+000660         WHEN DFHPF3
+000670             EXEC CICS RETURN END-EXEC
+000680         WHEN DFHENTER
+000690             PERFORM 3000-LOOKUP-LIGHT THRU 3000-EXIT
+000700         WHEN DFHPF5
+000710             PERFORM 4000-UPDATE-LIGHT THRU 4000-EXIT
+000720         WHEN OTHER
+000730             MOVE 'INVALID KEY -- USE ENTER, PF5, OR PF3'
+000740                 TO WS-MSGLINE
+000750             PERFORM 5000-SEND-DATAONLY THRU 5000-EXIT
+000760     END-EVALUATE.
+000770 2000-EXIT.
+000780     EXIT.
+000790*-----------------------------------------------------------*
+000800*  3000-LOOKUP-LIGHT -- DISPLAY ONE FIXTURE'S CURRENT STATUS
+000810*-----------------------------------------------------------*
+000820 3000-LOOKUP-LIGHT.
+000830     MOVE ROWINI TO LGT-MASTER-ROW.
+000840     MOVE COLINI TO LGT-MASTER-COL.
+000850     EXEC CICS READ FILE('LGTMAST')
+000860         INTO(LIGHT-MASTER-RECORD)
+000870         RIDFLD(LGT-MASTER-KEY)
+000880         RESP(WS-RESP)
+000890     END-EXEC.
+000900     IF WS-RESP = DFHRESP(NORMAL)
+000910         MOVE LGT-MASTER-ID          TO LGTIDO
+000920         MOVE LGT-MASTER-STATUS      TO STATINO
+000930         MOVE LGT-MASTER-FAULT-CODE  TO FLTINO
+000940         MOVE 'RECORD FOUND'         TO WS-MSGLINE
+000950     ELSE
+000960         MOVE SPACES                 TO LGTIDO
+000970         MOVE SPACES                 TO STATINO
+000980         MOVE SPACES                 TO FLTINO
+000990         MOVE 'NO LIGHT AT THAT ROW/COLUMN' TO WS-MSGLINE
+001000     END-IF.
+001010     PERFORM 5000-SEND-DATAONLY THRU 5000-EXIT.
+001020 3000-EXIT.
+001030     EXIT.
+001040*-----------------------------------------------------------*
+001050*  4000-UPDATE-LIGHT -- MARK ON/OFF, MAINTENANCE, OR RETIRED
+001060*-----------------------------------------------------------*
+001070 4000-UPDATE-LIGHT.
+001072     IF ROWINI NOT NUMERIC OR COLINI NOT NUMERIC
+001073         MOVE 'ROW AND COLUMN MUST BE NUMERIC' TO WS-MSGLINE
+001074         PERFORM 5000-SEND-DATAONLY THRU 5000-EXIT
+001075         GO TO 4000-EXIT
+001076     END-IF.
+001077     IF STATINI NOT = 'O' AND STATINI NOT = 'F'
+001078             AND STATINI NOT = 'X' AND STATINI NOT = 'U'
+001079             AND STATINI NOT = 'M' AND STATINI NOT = 'R'
+001080         MOVE 'INVALID STATUS -- USE O F X U M OR R' TO WS-MSGLINE
+001081         PERFORM 5000-SEND-DATAONLY THRU 5000-EXIT
+001082         GO TO 4000-EXIT
+001083     END-IF.
+001084     MOVE ROWINI TO LGT-MASTER-ROW.
+001090     MOVE COLINI TO LGT-MASTER-COL.
+001100     EXEC CICS READ FILE('LGTMAST')
+001110         INTO(LIGHT-MASTER-RECORD)
+001120         RIDFLD(LGT-MASTER-KEY)
+001130         UPDATE
+001140         RESP(WS-RESP)
+001150     END-EXEC.
+001160     IF WS-RESP = DFHRESP(NORMAL)
+001170         MOVE STATINI TO LGT-MASTER-STATUS
+001180         MOVE FLTINI  TO LGT-MASTER-FAULT-CODE
+001190         ACCEPT LGT-MASTER-LAST-UPDATE FROM DATE YYYYMMDD
+001200         EXEC CICS REWRITE FILE('LGTMAST')
+001210             FROM(LIGHT-MASTER-RECORD)
+001220             RESP(WS-RESP)
+001230         END-EXEC
+001240         IF WS-RESP = DFHRESP(NORMAL)
+001250             MOVE LGT-MASTER-ID         TO LGTIDO
+001260             MOVE LGT-MASTER-STATUS     TO STATINO
+001270             MOVE LGT-MASTER-FAULT-CODE TO FLTINO
+001280             MOVE 'LIGHT RECORD UPDATED' TO WS-MSGLINE
+001290         ELSE
+001300             MOVE 'UPDATE FAILED -- RETRY' TO WS-MSGLINE
+001310         END-IF
+001320     ELSE
+001330         MOVE 'NO LIGHT AT THAT ROW/COLUMN' TO WS-MSGLINE
+001340     END-IF.
+001350     PERFORM 5000-SEND-DATAONLY THRU 5000-EXIT.
+001360 4000-EXIT.
+001370     EXIT.
+001380*-----------------------------------------------------------*
+001390*  5000-SEND-DATAONLY -- REDISPLAY THE MAP WITH CURRENT DATA
+001400*-----------------------------------------------------------*
+001410 5000-SEND-DATAONLY.
+001420     MOVE WS-MSGLINE TO MSGLINEO.
+001430     EXEC CICS SEND MAP('LGTMNT1') MAPSET('LGTMAINT')
+001440         FROM(LGTMNT1O)
+001450         DATAONLY
+001460     END-EXEC.
+001470 5000-EXIT.
+001480     EXIT.
+001490*-----------------------------------------------------------*
+001500*  9900-SYSTEM-ERROR -- CATCH-ALL FOR UNEXPECTED CONDITIONS
+001510*-----------------------------------------------------------*
+001520 9900-SYSTEM-ERROR.
+001530     MOVE 'SYSTEM ERROR -- NOTIFY SUPPORT' TO WS-MSGLINE.
+001540     MOVE WS-MSGLINE TO MSGLINEO.
+001550     EXEC CICS SEND MAP('LGTMNT1') MAPSET('LGTMAINT')
+001560         FROM(LGTMNT1O)
+001570         DATAONLY
+001580     END-EXEC.
+001590     EXEC CICS RETURN END-EXEC.
+001600     GOBACK.
+001610 END PROGRAM LGTMAINT.
