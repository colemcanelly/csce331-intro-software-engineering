@@ -1,22 +1,740 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MOB-CODING.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      *>   variable section
-      *>   name        type     value
-        01 I          PIC 9(5) VALUE 1.
-        01 J          PIC 9(5) VALUE 1.
-       PROCEDURE DIVISION.
-      *>   function section
-       DOUBLE-LOOP.
-        PERFORM
-           VARYING I FROM 1 BY 1 UNTIL I > 10
-            PERFORM
-                VARYING J FROM 1 BY 1 UNTIL J > 10
-                    PERFORM OUTPUT-LIGHT
-            END-PERFORM
-        END-PERFORM.
-       GOBACK.
-       OUTPUT-LIGHT.
-        DISPLAY 'light: i = ' I ', j = ' J.
-       END PROGRAM MOB-CODING.
+      *-----------------------------------------------------------*
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.     MOB-CODING.
+000030 AUTHOR.         C J MCDANIEL.
+000040 INSTALLATION.   FACILITIES SYSTEMS GROUP.
+000050 DATE-WRITTEN.   2024-02-01.
+000060 DATE-COMPILED.
+000070*-----------------------------------------------------------*
+000080*  MOB-CODING DRIVES THE FACILITY LIGHT GRID.  FOR EVERY
+000090*  FIXTURE ON THE CONFIGURED GRID IT REPORTS THE FIXTURE'S
+000100*  CURRENT STATUS.
+000110*
+000120*  MODIFICATION HISTORY
+000130*     2026-08-09  CJM  GRID ROW/COLUMN LIMITS NO LONGER
+000140*                      HARD-CODED -- READ FROM GRID-CONFIG-
+000150*                      FILE SO OPERATIONS CAN POINT THE RUN
+000160*                      AT ANY PHYSICAL GRID.
+000170*     2026-08-09  CJM  OUTPUT-LIGHT NOW LOOKS UP THE REAL
+000180*                      FIXTURE STATUS ON LIGHT-STATUS-MASTER
+000190*                      INSTEAD OF JUST DISPLAYING THE LOOP
+000200*                      COUNTERS.
+000210*     2026-08-09  CJM  REPLACED THE RAW DISPLAY DUMP WITH A
+000220*                      PAGINATED LIGHT-GRID-REPORT PRINT FILE
+000230*                      (HEADERS, RUN DATE, PAGE BREAKS).
+000240*     2026-08-09  CJM  ADDED CHECKPOINT/RESTART -- DOUBLE-LOOP
+000250*                      NOW RESUMES FROM THE LAST ROW SAVED ON
+000260*                      THE CHECKPOINT FILE INSTEAD OF ALWAYS
+000270*                      STARTING OVER AT ROW 1. OPERATIONS MUST
+000280*                      CLEAR CKPTFILE BEFORE A FRESH FULL RUN.
+000290*     2026-08-09  CJM  ADDED A VALIDATION PASS AHEAD OF
+000300*                      DOUBLE-LOOP -- BAD GRID DIMENSIONS,
+000310*                      OUT-OF-RANGE OR DUPLICATE LIGHT RECORDS
+000320*                      NOW STOP THE RUN WITH A
+000330*                      VALIDATION-ERROR-REPORT INSTEAD OF
+000340*                      RUNNING SILENTLY.
+000350*     2026-08-09  CJM  FAULTED/UNRESPONSIVE LIGHTS ARE NOW
+000360*                      ALSO WRITTEN TO A FAULT-EXCEPTION FILE
+000370*                      FOR THE MAINTENANCE CREW.
+000380*     2026-08-09  CJM  EVERY RUN NOW APPENDS A RECORD TO
+000390*                      AUDIT-TRAIL-FILE.  OPERATOR AND JOB ID
+000400*                      COME IN ON THE RUN PARM (SEE LINKAGE
+000410*                      SECTION).
+000420*     2026-08-09  CJM  ADDED A MACHINE-READABLE ENERGY-USAGE
+000430*                      EXTRACT (ON/OFF STATE PER FIXTURE) FOR
+000440*                      THE BILLING SYSTEM TO PICK UP.
+000450*     2026-08-09  CJM  ADDED LIGHT-SUMMARY-REPORT -- PER-ROW
+000460*                      AND GRAND TOTAL ON/OFF/FAULT COUNTS
+000470*                      AFTER DOUBLE-LOOP COMPLETES.  THE
+000480*                      PER-ROW TOTALS TABLE BOUNDS THE MAXIMUM
+000490*                      SUPPORTED GRID SIZE, SO LGT-MAX-GRID-DIM
+000500*                      WAS TIGHTENED FROM 9999 TO 0500 TO
+000510*                      MATCH (LARGER THAN ANY GRID WE RUN
+000520*                      TODAY, INCLUDING THE LOADING DOCK).
+000530*-----------------------------------------------------------*
+000540 ENVIRONMENT DIVISION.
+000550 CONFIGURATION SECTION.
+000560 SOURCE-COMPUTER.    IBM-370.
+000570 OBJECT-COMPUTER.    IBM-370.
+000580 INPUT-OUTPUT SECTION.
+000590 FILE-CONTROL.
+000600     SELECT GRID-CONFIG-FILE    ASSIGN TO GRDCFG
+000610            ORGANIZATION IS SEQUENTIAL.
+000620     SELECT LIGHT-STATUS-MASTER ASSIGN TO LGTMAST
+000630            ORGANIZATION IS INDEXED
+000640            ACCESS MODE IS DYNAMIC
+000650            RECORD KEY IS LGT-MASTER-KEY
+000660            FILE STATUS IS LGT-MASTER-FILE-STATUS.
+000670     SELECT LIGHT-GRID-REPORT  ASSIGN TO LGTRPT
+000680            ORGANIZATION IS SEQUENTIAL.
+000690     SELECT CHECKPOINT-FILE    ASSIGN TO CKPTFILE
+000700            ORGANIZATION IS SEQUENTIAL
+000710            FILE STATUS IS LGT-CKPT-FILE-STATUS.
+000720     SELECT VALIDATION-ERROR-REPORT ASSIGN TO VALRPT
+000730            ORGANIZATION IS SEQUENTIAL.
+000740     SELECT FAULT-EXCEPTION-FILE ASSIGN TO FAULTX
+000750            ORGANIZATION IS SEQUENTIAL.
+000760     SELECT AUDIT-TRAIL-FILE   ASSIGN TO AUDITTRL
+000770            ORGANIZATION IS SEQUENTIAL.
+000780     SELECT ENERGY-EXTRACT-FILE ASSIGN TO ENRGEXT
+000790            ORGANIZATION IS SEQUENTIAL.
+000800     SELECT LIGHT-SUMMARY-REPORT ASSIGN TO SUMRPT
+000810            ORGANIZATION IS SEQUENTIAL.
+000820 DATA DIVISION.
+000830 FILE SECTION.
+000840 FD  GRID-CONFIG-FILE
+000850     RECORDING MODE IS F
+000860     LABEL RECORDS ARE STANDARD.
+000870 COPY GRIDCFG.
+000880 FD  LIGHT-STATUS-MASTER
+000890     LABEL RECORDS ARE STANDARD.
+000900 COPY LGTMAST.
+000910 FD  LIGHT-GRID-REPORT
+000920     RECORDING MODE IS F
+000930     LABEL RECORDS ARE OMITTED.
+000940 01  LGT-RPT-RECORD              PIC X(132).
+000950 FD  CHECKPOINT-FILE
+000960     RECORDING MODE IS F
+000970     LABEL RECORDS ARE STANDARD.
+000980 COPY CKPTREC.
+000990 FD  VALIDATION-ERROR-REPORT
+001000     RECORDING MODE IS F
+001010     LABEL RECORDS ARE OMITTED.
+001020 01  VALRPT-RECORD               PIC X(132).
+001030 FD  FAULT-EXCEPTION-FILE
+001040     RECORDING MODE IS F
+001050     LABEL RECORDS ARE STANDARD.
+001060 COPY FAULTREC.
+001070 FD  AUDIT-TRAIL-FILE
+001080     RECORDING MODE IS F
+001090     LABEL RECORDS ARE STANDARD.
+001100 COPY AUDITREC.
+001110 FD  ENERGY-EXTRACT-FILE
+001120     RECORDING MODE IS F
+001130     LABEL RECORDS ARE STANDARD.
+001140 COPY ENRGREC.
+001150 FD  LIGHT-SUMMARY-REPORT
+001160     RECORDING MODE IS F
+001170     LABEL RECORDS ARE OMITTED.
+001180 01  SUMRPT-RECORD               PIC X(132).
+001190 WORKING-STORAGE SECTION.
+001200*-----------------------------------------------------------*
+001210*  WORKING STORAGE -- LOOP CONTROLS AND RUN SWITCHES
+001220*-----------------------------------------------------------*
+001230 01  I                           PIC 9(05) VALUE 1.
+001240 01  J                           PIC 9(05) VALUE 1.
+001250 01  LGT-ROW-LIMIT               PIC 9(05) VALUE 10.
+001260 01  LGT-COL-LIMIT               PIC 9(05) VALUE 10.
+001270 01  LGT-CHECKPOINT-FREQ         PIC 9(05) VALUE 1.
+001280 01  LGT-MASTER-FILE-STATUS      PIC X(02) VALUE '00'.
+001290     88  LGT-MASTER-FOUND             VALUE '00'.
+001300     88  LGT-MASTER-NOT-FOUND         VALUE '23'.
+001310 01  LGT-STATUS-TEXT                 PIC X(12).
+001320 01  LGT-RESTART-ROW                 PIC 9(05) VALUE 1.
+001330 01  LGT-ROWS-SINCE-CKPT             PIC 9(05) VALUE 0.
+001340 01  LGT-CKPT-FILE-STATUS            PIC X(02) VALUE '00'.
+001350     88  LGT-CKPT-FOUND                   VALUE '00'.
+001360     88  LGT-CKPT-NOT-FOUND               VALUE '35'.
+001370 01  LGT-RESTART-SW                  PIC X(01) VALUE 'N'.
+001380     88  LGT-RESTART-IN-EFFECT            VALUE 'Y'.
+001390 01  LGT-MAX-GRID-DIM                PIC 9(05) VALUE 00500.
+001400 01  LGT-VAL-ERROR-COUNT             PIC 9(05) VALUE 0.
+001410 01  LGT-VAL-SWITCHES.
+001420     05  LGT-VALIDATION-SW       PIC X(01) VALUE 'N'.
+001430         88  LGT-VALIDATION-FAILED        VALUE 'Y'.
+001440         88  LGT-VALIDATION-PASSED        VALUE 'N'.
+001450     05  LGT-MASTER-EOF-SW       PIC X(01) VALUE 'N'.
+001460         88  LGT-MASTER-EOF                VALUE 'Y'.
+001470*-----------------------------------------------------------*
+001480*  VALIDATION-ERROR-REPORT PRINT LINE
+001490*-----------------------------------------------------------*
+001500 01  VAL-ERR-LINE.
+001510     05  VAL-ERR-CODE                PIC X(04).
+001520     05  FILLER                      PIC X(01) VALUE SPACES.
+001530     05  VAL-ERR-ROW                 PIC ZZZZ9.
+001540     05  FILLER                      PIC X(01) VALUE SPACES.
+001550     05  VAL-ERR-COL                 PIC ZZZZ9.
+001560     05  FILLER                      PIC X(02) VALUE SPACES.
+001570     05  VAL-ERR-TEXT                PIC X(60).
+001580     05  FILLER                      PIC X(54) VALUE SPACES.
+001590 01  LGT-FAULTS-FOUND                PIC 9(05) VALUE 0.
+001600 01  LGT-LIGHTS-PROCESSED            PIC 9(07) VALUE 0.
+001610 01  LGT-RUN-DATE                    PIC 9(08).
+001620 01  LGT-RUN-DATE-R REDEFINES LGT-RUN-DATE.
+001630     05  LGT-RUN-DATE-CCYY           PIC 9(04).
+001640     05  LGT-RUN-DATE-MM             PIC 9(02).
+001650     05  LGT-RUN-DATE-DD             PIC 9(02).
+001660 01  LGT-SWITCHES.
+001670     05  LGT-CONFIG-SW           PIC X(01) VALUE 'N'.
+001680         88  LGT-CONFIG-LOADED            VALUE 'Y'.
+001690         88  LGT-CONFIG-NOT-LOADED        VALUE 'N'.
+001700     05  LGT-FIRST-LIGHT-SW      PIC X(01) VALUE 'Y'.
+001710         88  LGT-FIRST-LIGHT              VALUE 'Y'.
+001720*-----------------------------------------------------------*
+001730*  LIGHT-GRID-REPORT PAGE CONTROLS
+001740*-----------------------------------------------------------*
+001750 01  LGT-LINES-PER-PAGE              PIC 9(03) VALUE 050.
+001760 01  LGT-LINE-COUNT                  PIC 9(03) VALUE 0.
+001770 01  LGT-PAGE-COUNT                  PIC 9(05) VALUE 0.
+001780*-----------------------------------------------------------*
+001790*  LIGHT-GRID-REPORT PRINT LINES
+001800*-----------------------------------------------------------*
+001810 01  LGT-RPT-HEADER-1.
+001820     05  FILLER                  PIC X(20) VALUE
+001830         'LIGHT GRID REPORT'.
+001840     05  FILLER                  PIC X(10) VALUE 'RUN DATE:'.
+001850     05  LGT-RPT-MM              PIC 9(02).
+001860     05  FILLER                  PIC X(01) VALUE '/'.
+001870     05  LGT-RPT-DD              PIC 9(02).
+001880     05  FILLER                  PIC X(01) VALUE '/'.
+001890     05  LGT-RPT-CCYY            PIC 9(04).
+001900     05  FILLER                  PIC X(10) VALUE SPACES.
+001910     05  FILLER                  PIC X(05) VALUE 'PAGE '.
+001920     05  LGT-RPT-PAGE-NO         PIC ZZZZ9.
+001930     05  FILLER                  PIC X(72) VALUE SPACES.
+001940 01  LGT-RPT-HEADER-2.
+001950     05  FILLER                  PIC X(15) VALUE
+001960         'GRID DIMENSIONS'.
+001970     05  FILLER                  PIC X(02) VALUE ': '.
+001980     05  LGT-RPT-ROW-LIMIT       PIC ZZZZ9.
+001990     05  FILLER                  PIC X(05) VALUE ' ROWS'.
+002000     05  FILLER                  PIC X(02) VALUE ' X'.
+002010     05  LGT-RPT-COL-LIMIT       PIC ZZZZ9.
+002020     05  FILLER                  PIC X(05) VALUE ' COLS'.
+002030     05  FILLER                  PIC X(93) VALUE SPACES.
+002040 01  LGT-RPT-COL-HDGS.
+002050     05  FILLER                  PIC X(06) VALUE 'ROW'.
+002060     05  FILLER                  PIC X(06) VALUE 'COL'.
+002070     05  FILLER                  PIC X(12) VALUE 'LIGHT ID'.
+002080     05  FILLER                  PIC X(14) VALUE 'STATUS'.
+002090     05  FILLER                  PIC X(94) VALUE SPACES.
+002100 01  LGT-RPT-DETAIL.
+002110     05  LGT-RPT-ROW             PIC ZZZZ9.
+002120     05  FILLER                  PIC X(01) VALUE SPACES.
+002130     05  LGT-RPT-COL             PIC ZZZZ9.
+002140     05  FILLER                  PIC X(01) VALUE SPACES.
+002150     05  LGT-RPT-ID              PIC X(10).
+002160     05  FILLER                  PIC X(02) VALUE SPACES.
+002170     05  LGT-RPT-STATUS          PIC X(12).
+002180     05  FILLER                  PIC X(96) VALUE SPACES.
+002190*-----------------------------------------------------------*
+002200*  LIGHT-SUMMARY-REPORT -- PER-ROW TOTALS TABLE AND GRAND
+002210*  TOTAL COUNTERS.  THE TABLE IS SUBSCRIPTED BY ROW NUMBER (I)
+002220*  AND SIZED TO LGT-MAX-GRID-DIM -- THE VALIDATION PASS ALREADY
+002230*  REJECTS ANY GRID WHOSE ROW LIMIT EXCEEDS THAT BOUND, SO THE
+002240*  DOUBLE-LOOP ROW SUBSCRIPT CAN NEVER RUN PAST THE TABLE.
+002250*-----------------------------------------------------------*
+002260 01  LGT-ROW-TOTALS-TABLE.
+002270     05  LGT-ROW-TOTAL OCCURS 500 TIMES.
+002280         10  LGT-ROW-ON-COUNT        PIC 9(05) VALUE 0.
+002290         10  LGT-ROW-OFF-COUNT       PIC 9(05) VALUE 0.
+002300         10  LGT-ROW-FAULT-COUNT     PIC 9(05) VALUE 0.
+002310         10  LGT-ROW-OTHER-COUNT     PIC 9(05) VALUE 0.
+002320 01  LGT-GRAND-ON-COUNT              PIC 9(07) VALUE 0.
+002330 01  LGT-GRAND-OFF-COUNT             PIC 9(07) VALUE 0.
+002340 01  LGT-GRAND-FAULT-COUNT           PIC 9(07) VALUE 0.
+002350 01  LGT-GRAND-OTHER-COUNT           PIC 9(07) VALUE 0.
+002360*-----------------------------------------------------------*
+002370*  LIGHT-SUMMARY-REPORT PRINT LINES
+002380*-----------------------------------------------------------*
+002390 01  SUM-RPT-HEADER-1.
+002400     05  FILLER                  PIC X(20) VALUE
+002410         'LIGHT SUMMARY REPORT'.
+002420     05  FILLER                  PIC X(10) VALUE 'RUN DATE:'.
+002430     05  SUM-RPT-MM              PIC 9(02).
+002440     05  FILLER                  PIC X(01) VALUE '/'.
+002450     05  SUM-RPT-DD              PIC 9(02).
+002460     05  FILLER                  PIC X(01) VALUE '/'.
+002470     05  SUM-RPT-CCYY            PIC 9(04).
+002480     05  FILLER                  PIC X(92) VALUE SPACES.
+002490 01  SUM-RPT-COL-HDGS.
+002500     05  FILLER                  PIC X(06) VALUE 'ROW'.
+002510     05  FILLER                  PIC X(08) VALUE 'ON'.
+002520     05  FILLER                  PIC X(08) VALUE 'OFF'.
+002530     05  FILLER                  PIC X(08) VALUE 'FAULT'.
+002540     05  FILLER                  PIC X(08) VALUE 'OTHER'.
+002550     05  FILLER                  PIC X(94) VALUE SPACES.
+002560 01  SUM-RPT-DETAIL.
+002570     05  SUM-RPT-ROW             PIC ZZZZ9.
+002580     05  FILLER                  PIC X(01) VALUE SPACES.
+002590     05  SUM-RPT-ON              PIC ZZZZ9.
+002600     05  FILLER                  PIC X(03) VALUE SPACES.
+002610     05  SUM-RPT-OFF             PIC ZZZZ9.
+002620     05  FILLER                  PIC X(03) VALUE SPACES.
+002630     05  SUM-RPT-FAULT           PIC ZZZZ9.
+002640     05  FILLER                  PIC X(03) VALUE SPACES.
+002650     05  SUM-RPT-OTHER           PIC ZZZZ9.
+002660     05  FILLER                  PIC X(97) VALUE SPACES.
+002670 01  SUM-RPT-GRAND-TOTAL.
+002680     05  FILLER                  PIC X(11) VALUE 'GRAND TOTAL'.
+002690     05  FILLER                  PIC X(01) VALUE SPACES.
+002700     05  SUM-RPT-GRAND-ON        PIC ZZZZZZ9.
+002710     05  FILLER                  PIC X(01) VALUE SPACES.
+002720     05  SUM-RPT-GRAND-OFF       PIC ZZZZZZ9.
+002730     05  FILLER                  PIC X(01) VALUE SPACES.
+002740     05  SUM-RPT-GRAND-FAULT     PIC ZZZZZZ9.
+002750     05  FILLER                  PIC X(01) VALUE SPACES.
+002760     05  SUM-RPT-GRAND-OTHER     PIC ZZZZZZ9.
+002770     05  FILLER                  PIC X(89) VALUE SPACES.
+002780 LINKAGE SECTION.
+002790*-----------------------------------------------------------*
+002800*  RUN PARM -- OPERATOR/JOB ID AND RESTART FLAG, PASSED IN BY
+002810*  JCL.  LGT-PARM-RESTART-FLAG MUST BE 'Y' FOR CKPTFILE TO BE
+002820*  HONORED -- AN ORDINARY SCHEDULED RUN LEAVES IT 'N' AND
+002830*  ALWAYS STARTS AT ROW 1, SO A CHECKPOINT LEFT BEHIND BY THE
+002840*  PRIOR RUN CAN NEVER BE MISTAKEN FOR A RESTART.
+002850*-----------------------------------------------------------*
+002860 01  LGT-PARM-DATA.
+002870     05  LGT-PARM-OPERATOR-ID    PIC X(08).
+002880     05  LGT-PARM-JOB-ID         PIC X(08).
+002890     05  LGT-PARM-RESTART-FLAG   PIC X(01).
+002900         88  LGT-PARM-RESTART-REQUESTED  VALUE 'Y'.
+002910     05  FILLER                  PIC X(63).
+002920 PROCEDURE DIVISION USING LGT-PARM-DATA.
+002930*-----------------------------------------------------------*
+002940*  0000-MAINLINE
+002950*-----------------------------------------------------------*
+002960 0000-MAINLINE.
+002970     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002980     PERFORM 2000-VALIDATE-INPUT THRU 2000-EXIT.
+002990     IF LGT-VALIDATION-FAILED
+003000         DISPLAY 'MOB-CODING: VALIDATION FAILED, SEE '
+003010                 'VALIDATION-ERROR-REPORT -- RUN TERMINATED'
+003020         GO TO 9000-TERMINATE
+003030     END-IF.
+003040     PERFORM 4000-DOUBLE-LOOP THRU 4000-EXIT
+003050         VARYING I FROM LGT-RESTART-ROW BY 1
+003060             UNTIL I > LGT-ROW-LIMIT.
+003070     PERFORM 7000-SUMMARY-REPORT THRU 7000-EXIT.
+003080     GO TO 9000-TERMINATE.
+003090*-----------------------------------------------------------*
+003100*  1000-INITIALIZE -- LOAD THE GRID CONFIGURATION
+003110*-----------------------------------------------------------*
+003120 1000-INITIALIZE.
+003130     OPEN INPUT LIGHT-STATUS-MASTER.
+003140     PERFORM 1100-CHECK-RESTART THRU 1100-EXIT.
+003150     IF LGT-RESTART-IN-EFFECT
+003160         OPEN EXTEND LIGHT-GRID-REPORT
+003170         OPEN EXTEND FAULT-EXCEPTION-FILE
+003180         OPEN EXTEND ENERGY-EXTRACT-FILE
+003190     ELSE
+003200         OPEN OUTPUT LIGHT-GRID-REPORT
+003210         OPEN OUTPUT FAULT-EXCEPTION-FILE
+003220         OPEN OUTPUT ENERGY-EXTRACT-FILE
+003230     END-IF.
+003240     OPEN OUTPUT VALIDATION-ERROR-REPORT.
+003250     OPEN EXTEND AUDIT-TRAIL-FILE.
+003260     OPEN OUTPUT LIGHT-SUMMARY-REPORT.
+003270     ACCEPT LGT-RUN-DATE FROM DATE YYYYMMDD.
+003280     MOVE LGT-RUN-DATE-MM   TO LGT-RPT-MM.
+003290     MOVE LGT-RUN-DATE-DD   TO LGT-RPT-DD.
+003300     MOVE LGT-RUN-DATE-CCYY TO LGT-RPT-CCYY.
+003310     OPEN INPUT GRID-CONFIG-FILE.
+003320     READ GRID-CONFIG-FILE
+003330         AT END
+003340             DISPLAY 'MOB-CODING: GRID-CONFIG-FILE EMPTY, '
+003350                     'USING DEFAULT 10 X 10 GRID'
+003360             GO TO 1000-EXIT
+003370     END-READ.
+003380     MOVE GRID-ROW-LIMIT TO LGT-ROW-LIMIT.
+003390     MOVE GRID-COL-LIMIT TO LGT-COL-LIMIT.
+003400     MOVE GRID-CHECKPOINT-FREQ TO LGT-CHECKPOINT-FREQ.
+003410     SET LGT-CONFIG-LOADED TO TRUE.
+003420 1000-EXIT.
+003430     CLOSE GRID-CONFIG-FILE.
+003440     EXIT.
+003450*-----------------------------------------------------------*
+003460*  1100-CHECK-RESTART -- ONLY HONOR CKPTFILE WHEN THE RUN WAS
+003470*  EXPLICITLY LAUNCHED WITH THE RESTART PARM, AND ONLY WHEN
+003480*  THE CHECKPOINT ITSELF IS STILL MARKED IN-FLIGHT (I.E. THE
+003490*  PRIOR RUN DID NOT REACH A CLEAN 9000-TERMINATE).  THIS IS
+003500*  WHAT KEEPS AN ORDINARY SCHEDULED RE-RUN FROM SILENTLY
+003510*  PICKING UP A STALE CHECKPOINT AND PROCESSING ZERO ROWS.
+003520*-----------------------------------------------------------*
+003530 1100-CHECK-RESTART.
+003540     MOVE 1 TO LGT-RESTART-ROW.
+003550     OPEN INPUT CHECKPOINT-FILE.
+003560     IF LGT-CKPT-NOT-FOUND
+003570         IF LGT-PARM-RESTART-REQUESTED
+003580             DISPLAY 'MOB-CODING: RESTART REQUESTED BUT NO '
+003590                     'CHECKPOINT FILE FOUND -- STARTING AT '
+003600                     'ROW 1'
+003610         END-IF
+003620         CLOSE CHECKPOINT-FILE
+003630         GO TO 1100-EXIT
+003640     END-IF.
+003650     READ CHECKPOINT-FILE
+003660         AT END
+003670             CLOSE CHECKPOINT-FILE
+003680             GO TO 1100-EXIT
+003690     END-READ.
+003700     CLOSE CHECKPOINT-FILE.
+003710     IF NOT LGT-PARM-RESTART-REQUESTED
+003720         GO TO 1100-EXIT
+003730     END-IF.
+003740     IF NOT CKPT-STATUS-INFLIGHT
+003750         DISPLAY 'MOB-CODING: RESTART REQUESTED BUT '
+003760                 'CHECKPOINT SHOWS A COMPLETED RUN -- '
+003770                 'STARTING FRESH AT ROW 1'
+003780         GO TO 1100-EXIT
+003790     END-IF.
+003800     SET LGT-RESTART-IN-EFFECT TO TRUE.
+003810     ADD 1 TO CKPT-LAST-ROW-COMPLETE GIVING LGT-RESTART-ROW.
+003820     MOVE CKPT-LIGHTS-PROCESSED  TO LGT-LIGHTS-PROCESSED.
+003830     MOVE CKPT-FAULTS-FOUND      TO LGT-FAULTS-FOUND.
+003840     MOVE CKPT-GRAND-ON-COUNT    TO LGT-GRAND-ON-COUNT.
+003850     MOVE CKPT-GRAND-OFF-COUNT   TO LGT-GRAND-OFF-COUNT.
+003860     MOVE CKPT-GRAND-FAULT-COUNT TO LGT-GRAND-FAULT-COUNT.
+003870     MOVE CKPT-GRAND-OTHER-COUNT TO LGT-GRAND-OTHER-COUNT.
+003875     MOVE CKPT-ROW-TOTALS-TABLE  TO LGT-ROW-TOTALS-TABLE.
+003880     MOVE CKPT-PAGE-COUNT        TO LGT-PAGE-COUNT.
+003890     DISPLAY 'MOB-CODING: RESUMING AT ROW ' LGT-RESTART-ROW.
+003900 1100-EXIT.
+003910     EXIT.
+003920*-----------------------------------------------------------*
+003930*  2000-VALIDATE-INPUT -- REJECT A BAD CONFIG BEFORE THE RUN
+003940*-----------------------------------------------------------*
+003950 2000-VALIDATE-INPUT.
+003960     PERFORM 2100-VALIDATE-GRID-DIMENSIONS THRU 2100-EXIT.
+003970     PERFORM 2200-VALIDATE-LIGHT-MASTER THRU 2200-EXIT.
+003980     IF LGT-VAL-ERROR-COUNT > 0
+003990         SET LGT-VALIDATION-FAILED TO TRUE
+004000     END-IF.
+004010 2000-EXIT.
+004020     EXIT.
+004030*-----------------------------------------------------------*
+004040*  2100-VALIDATE-GRID-DIMENSIONS
+004050*-----------------------------------------------------------*
+004060 2100-VALIDATE-GRID-DIMENSIONS.
+004070     IF LGT-ROW-LIMIT = 0 OR LGT-ROW-LIMIT > LGT-MAX-GRID-DIM
+004080         MOVE 'V001' TO VAL-ERR-CODE
+004090         MOVE 0      TO VAL-ERR-ROW
+004100         MOVE 0      TO VAL-ERR-COL
+004110         MOVE 'GRID ROW LIMIT NON-POSITIVE OR OVERSIZED'
+004120             TO VAL-ERR-TEXT
+004130         PERFORM 2900-WRITE-VALIDATION-ERROR THRU 2900-EXIT
+004140     END-IF.
+004150     IF LGT-COL-LIMIT = 0 OR LGT-COL-LIMIT > LGT-MAX-GRID-DIM
+004160         MOVE 'V002' TO VAL-ERR-CODE
+004170         MOVE 0      TO VAL-ERR-ROW
+004180         MOVE 0      TO VAL-ERR-COL
+004190         MOVE 'GRID COLUMN LIMIT NON-POSITIVE OR OVERSIZED'
+004200             TO VAL-ERR-TEXT
+004210         PERFORM 2900-WRITE-VALIDATION-ERROR THRU 2900-EXIT
+004220     END-IF.
+004230 2100-EXIT.
+004240     EXIT.
+004250*-----------------------------------------------------------*
+004260*  2200-VALIDATE-LIGHT-MASTER -- SCAN THE MASTER FOR
+004270*  OUT-OF-RANGE COORDINATES.  LIGHT-STATUS-MASTER IS KEYED ON
+004280*  (ROW, COLUMN), SO THE FILE SYSTEM ITSELF ALREADY GUARANTEES
+004290*  THERE CAN NEVER BE TWO RECORDS AT THE SAME ROW/COLUMN -- NO
+004300*  SEPARATE DUPLICATE CHECK IS NEEDED HERE.
+004310*-----------------------------------------------------------*
+004320 2200-VALIDATE-LIGHT-MASTER.
+004330     MOVE LOW-VALUES TO LGT-MASTER-KEY.
+004340     START LIGHT-STATUS-MASTER KEY IS NOT LESS THAN
+004350             LGT-MASTER-KEY
+004360         INVALID KEY
+004370             SET LGT-MASTER-EOF TO TRUE
+004380     END-START.
+004390     PERFORM 2210-VALIDATE-ONE-LIGHT THRU 2210-EXIT
+004400         UNTIL LGT-MASTER-EOF.
+004410 2200-EXIT.
+004420     EXIT.
+004430 2210-VALIDATE-ONE-LIGHT.
+004440     READ LIGHT-STATUS-MASTER NEXT RECORD
+004450         AT END
+004460             SET LGT-MASTER-EOF TO TRUE
+004470     END-READ.
+004480     IF LGT-MASTER-EOF
+004490         GO TO 2210-EXIT
+004500     END-IF.
+004510     IF LGT-MASTER-ROW > LGT-ROW-LIMIT
+004520             OR LGT-MASTER-COL > LGT-COL-LIMIT
+004530         MOVE 'V003'          TO VAL-ERR-CODE
+004540         MOVE LGT-MASTER-ROW  TO VAL-ERR-ROW
+004550         MOVE LGT-MASTER-COL  TO VAL-ERR-COL
+004560         MOVE 'LIGHT RECORD OUTSIDE CONFIGURED GRID'
+004570             TO VAL-ERR-TEXT
+004580         PERFORM 2900-WRITE-VALIDATION-ERROR THRU 2900-EXIT
+004590     END-IF.
+004600 2210-EXIT.
+004610     EXIT.
+004620*-----------------------------------------------------------*
+004630*  2900-WRITE-VALIDATION-ERROR
+004640*-----------------------------------------------------------*
+004650 2900-WRITE-VALIDATION-ERROR.
+004660     WRITE VALRPT-RECORD FROM VAL-ERR-LINE
+004670         AFTER ADVANCING 1 LINE.
+004680     ADD 1 TO LGT-VAL-ERROR-COUNT.
+004690 2900-EXIT.
+004700     EXIT.
+004710*-----------------------------------------------------------*
+004720*  4050-WRITE-PAGE-HEADER -- EJECT AND PRINT A NEW PAGE HEADER
+004730*-----------------------------------------------------------*
+004740 4050-WRITE-PAGE-HEADER.
+004750     ADD 1 TO LGT-PAGE-COUNT.
+004760     MOVE LGT-PAGE-COUNT  TO LGT-RPT-PAGE-NO.
+004770     MOVE LGT-ROW-LIMIT   TO LGT-RPT-ROW-LIMIT.
+004780     MOVE LGT-COL-LIMIT   TO LGT-RPT-COL-LIMIT.
+004790     WRITE LGT-RPT-RECORD FROM LGT-RPT-HEADER-1
+004800         AFTER ADVANCING PAGE.
+004810     WRITE LGT-RPT-RECORD FROM LGT-RPT-HEADER-2
+004820         AFTER ADVANCING 1 LINE.
+004830     MOVE SPACES TO LGT-RPT-RECORD.
+004840     WRITE LGT-RPT-RECORD AFTER ADVANCING 1 LINE.
+004850     WRITE LGT-RPT-RECORD FROM LGT-RPT-COL-HDGS
+004860         AFTER ADVANCING 1 LINE.
+004870     MOVE 0 TO LGT-LINE-COUNT.
+004880 4050-EXIT.
+004890     EXIT.
+004900*-----------------------------------------------------------*
+004910*  4000-DOUBLE-LOOP -- DRIVE ONE ROW OF THE GRID PER CALL
+004920*-----------------------------------------------------------*
+004930 4000-DOUBLE-LOOP.
+004940     PERFORM 4100-COLUMN-LOOP THRU 4100-EXIT
+004950         VARYING J FROM 1 BY 1 UNTIL J > LGT-COL-LIMIT.
+004960     ADD 1 TO LGT-ROWS-SINCE-CKPT.
+004970     IF LGT-ROWS-SINCE-CKPT >= LGT-CHECKPOINT-FREQ
+004980         PERFORM 4900-WRITE-CHECKPOINT THRU 4900-EXIT
+004990     END-IF.
+005000 4000-EXIT.
+005010     EXIT.
+005020*-----------------------------------------------------------*
+005030*  4900-WRITE-CHECKPOINT -- SAVE THE LAST ROW FULLY PROCESSED,
+005040*  PLUS THE RUNNING TOTALS, AS AN IN-FLIGHT RESTART POINT.
+005050*-----------------------------------------------------------*
+005060 4900-WRITE-CHECKPOINT.
+005070     OPEN OUTPUT CHECKPOINT-FILE.
+005080     SET CKPT-STATUS-INFLIGHT       TO TRUE.
+005090     MOVE I                         TO CKPT-LAST-ROW-COMPLETE.
+005100     MOVE LGT-RUN-DATE              TO CKPT-RUN-DATE.
+005110     ACCEPT CKPT-RUN-TIME FROM TIME.
+005120     MOVE LGT-LIGHTS-PROCESSED      TO CKPT-LIGHTS-PROCESSED.
+005130     MOVE LGT-FAULTS-FOUND          TO CKPT-FAULTS-FOUND.
+005140     MOVE LGT-GRAND-ON-COUNT        TO CKPT-GRAND-ON-COUNT.
+005150     MOVE LGT-GRAND-OFF-COUNT       TO CKPT-GRAND-OFF-COUNT.
+005160     MOVE LGT-GRAND-FAULT-COUNT     TO CKPT-GRAND-FAULT-COUNT.
+005170     MOVE LGT-GRAND-OTHER-COUNT     TO CKPT-GRAND-OTHER-COUNT.
+005175     MOVE LGT-ROW-TOTALS-TABLE      TO CKPT-ROW-TOTALS-TABLE.
+005180     MOVE LGT-PAGE-COUNT            TO CKPT-PAGE-COUNT.
+005190     WRITE CHECKPOINT-RECORD.
+005200     CLOSE CHECKPOINT-FILE.
+005210     MOVE 0 TO LGT-ROWS-SINCE-CKPT.
+005220 4900-EXIT.
+005230     EXIT.
+005240 4100-COLUMN-LOOP.
+005250     PERFORM 4200-OUTPUT-LIGHT THRU 4200-EXIT.
+005260 4100-EXIT.
+005270     EXIT.
+005280*-----------------------------------------------------------*
+005290*  4200-OUTPUT-LIGHT -- REPORT ONE FIXTURE
+005300*-----------------------------------------------------------*
+005310 4200-OUTPUT-LIGHT.
+005320     MOVE I TO LGT-MASTER-ROW.
+005330     MOVE J TO LGT-MASTER-COL.
+005340     READ LIGHT-STATUS-MASTER
+005350         INVALID KEY
+005360             MOVE SPACES TO LGT-MASTER-ID
+005370             MOVE SPACES TO LGT-MASTER-STATUS
+005380             MOVE SPACES TO LGT-MASTER-FAULT-CODE
+005390             SET LGT-MASTER-NOT-FOUND TO TRUE
+005400     END-READ.
+005410     PERFORM 4210-SET-STATUS-TEXT THRU 4210-EXIT.
+005420     PERFORM 4260-CHECK-FAULT THRU 4260-EXIT.
+005430     IF LGT-MASTER-FOUND
+005440         PERFORM 4270-WRITE-ENERGY-EXTRACT THRU 4270-EXIT
+005450     END-IF.
+005460     PERFORM 4280-ACCUMULATE-SUMMARY THRU 4280-EXIT.
+005470     ADD 1 TO LGT-LIGHTS-PROCESSED.
+005480     IF LGT-FIRST-LIGHT OR LGT-LINE-COUNT >= LGT-LINES-PER-PAGE
+005490         PERFORM 4050-WRITE-PAGE-HEADER THRU 4050-EXIT
+005500     END-IF.
+005510     MOVE I              TO LGT-RPT-ROW.
+005520     MOVE J              TO LGT-RPT-COL.
+005530     MOVE LGT-MASTER-ID  TO LGT-RPT-ID.
+005540     MOVE LGT-STATUS-TEXT TO LGT-RPT-STATUS.
+005550     WRITE LGT-RPT-RECORD FROM LGT-RPT-DETAIL
+005560         AFTER ADVANCING 1 LINE.
+005570     ADD 1 TO LGT-LINE-COUNT.
+005580     MOVE 'N' TO LGT-FIRST-LIGHT-SW.
+005590 4200-EXIT.
+005600     EXIT.
+005610*-----------------------------------------------------------*
+005620*  4210-SET-STATUS-TEXT -- TRANSLATE THE STATUS CODE
+005630*-----------------------------------------------------------*
+005640 4210-SET-STATUS-TEXT.
+005650     EVALUATE TRUE
+005660         WHEN LGT-MASTER-NOT-FOUND
+005670             MOVE 'NO RECORD'   TO LGT-STATUS-TEXT
+005680         WHEN LGT-STATUS-ON
+005690             MOVE 'ON'          TO LGT-STATUS-TEXT
+005700         WHEN LGT-STATUS-OFF
+005710             MOVE 'OFF'         TO LGT-STATUS-TEXT
+005720         WHEN LGT-STATUS-FAULTED
+005730             MOVE 'FAULTED'     TO LGT-STATUS-TEXT
+005740         WHEN LGT-STATUS-UNRESPONSIVE
+005750             MOVE 'UNRESPONSIVE' TO LGT-STATUS-TEXT
+005760         WHEN LGT-STATUS-MAINTENANCE
+005770             MOVE 'MAINTENANCE' TO LGT-STATUS-TEXT
+005780         WHEN LGT-STATUS-RETIRED
+005790             MOVE 'RETIRED'     TO LGT-STATUS-TEXT
+005800         WHEN OTHER
+005810             MOVE 'UNKNOWN'     TO LGT-STATUS-TEXT
+005820     END-EVALUATE.
+005830 4210-EXIT.
+005840     EXIT.
+005850*-----------------------------------------------------------*
+005860*  4260-CHECK-FAULT -- ROUTE A FAULTED FIXTURE TO THE
+005870*  FAULT-EXCEPTION FILE FOR THE MAINTENANCE CREW
+005880*-----------------------------------------------------------*
+005890 4260-CHECK-FAULT.
+005900     IF LGT-MASTER-FOUND
+005910         AND (LGT-STATUS-FAULTED OR LGT-STATUS-UNRESPONSIVE)
+005920         MOVE LGT-MASTER-ID         TO FAULTX-LIGHT-ID
+005930         MOVE I                     TO FAULTX-ROW
+005940         MOVE J                     TO FAULTX-COL
+005950         MOVE LGT-MASTER-FAULT-CODE TO FAULTX-FAULT-CODE
+005960         MOVE LGT-RUN-DATE          TO FAULTX-DATE-DETECTED
+005970         WRITE FAULT-EXCEPTION-RECORD
+005980         ADD 1 TO LGT-FAULTS-FOUND
+005990     END-IF.
+006000 4260-EXIT.
+006010     EXIT.
+006020*-----------------------------------------------------------*
+006030*  4270-WRITE-ENERGY-EXTRACT -- FEED THE ENERGY-USAGE SYSTEM
+006040*-----------------------------------------------------------*
+006050 4270-WRITE-ENERGY-EXTRACT.
+006060     MOVE LGT-MASTER-ID  TO ENRG-LIGHT-ID.
+006070     MOVE I              TO ENRG-ROW.
+006080     MOVE J              TO ENRG-COL.
+006090     IF LGT-STATUS-ON
+006100         SET ENRG-STATE-ON  TO TRUE
+006110     ELSE
+006120         SET ENRG-STATE-OFF TO TRUE
+006130     END-IF.
+006140     MOVE LGT-RUN-DATE         TO ENRG-TIMESTAMP (1:8).
+006150     ACCEPT ENRG-TIMESTAMP (9:6) FROM TIME.
+006160     WRITE ENERGY-EXTRACT-RECORD.
+006170 4270-EXIT.
+006180     EXIT.
+006190*-----------------------------------------------------------*
+006200*  4280-ACCUMULATE-SUMMARY -- ROLL THIS FIXTURE INTO THE
+006210*  PER-ROW AND GRAND ON/OFF/FAULT TOTALS FOR LIGHT-SUMMARY-
+006220*  REPORT.  ROW I IS USED DIRECTLY AS THE TABLE SUBSCRIPT.
+006230*-----------------------------------------------------------*
+006240 4280-ACCUMULATE-SUMMARY.
+006250     EVALUATE TRUE
+006260         WHEN LGT-STATUS-ON
+006270             ADD 1 TO LGT-ROW-ON-COUNT (I), LGT-GRAND-ON-COUNT
+006280         WHEN LGT-STATUS-OFF
+006290             ADD 1 TO LGT-ROW-OFF-COUNT (I), LGT-GRAND-OFF-COUNT
+006300         WHEN LGT-STATUS-FAULTED OR LGT-STATUS-UNRESPONSIVE
+006310             ADD 1 TO LGT-ROW-FAULT-COUNT (I),
+006320                 LGT-GRAND-FAULT-COUNT
+006330         WHEN OTHER
+006340             ADD 1 TO LGT-ROW-OTHER-COUNT (I),
+006350                 LGT-GRAND-OTHER-COUNT
+006360     END-EVALUATE.
+006370 4280-EXIT.
+006380     EXIT.
+006390*-----------------------------------------------------------*
+006400*  7000-SUMMARY-REPORT -- END-OF-RUN PER-ROW AND GRAND TOTALS
+006410*-----------------------------------------------------------*
+006420 7000-SUMMARY-REPORT.
+006430     MOVE LGT-RUN-DATE-MM   TO SUM-RPT-MM.
+006440     MOVE LGT-RUN-DATE-DD   TO SUM-RPT-DD.
+006450     MOVE LGT-RUN-DATE-CCYY TO SUM-RPT-CCYY.
+006460     WRITE SUMRPT-RECORD FROM SUM-RPT-HEADER-1
+006470         AFTER ADVANCING PAGE.
+006480     MOVE SPACES TO SUMRPT-RECORD.
+006490     WRITE SUMRPT-RECORD AFTER ADVANCING 1 LINE.
+006500     WRITE SUMRPT-RECORD FROM SUM-RPT-COL-HDGS
+006510         AFTER ADVANCING 1 LINE.
+006520     PERFORM 7100-WRITE-ROW-SUMMARY THRU 7100-EXIT
+006530         VARYING I FROM 1 BY 1 UNTIL I > LGT-ROW-LIMIT.
+006540     MOVE SPACES             TO SUMRPT-RECORD.
+006550     WRITE SUMRPT-RECORD AFTER ADVANCING 1 LINE.
+006560     MOVE LGT-GRAND-ON-COUNT    TO SUM-RPT-GRAND-ON.
+006570     MOVE LGT-GRAND-OFF-COUNT   TO SUM-RPT-GRAND-OFF.
+006580     MOVE LGT-GRAND-FAULT-COUNT TO SUM-RPT-GRAND-FAULT.
+006590     MOVE LGT-GRAND-OTHER-COUNT TO SUM-RPT-GRAND-OTHER.
+006600     WRITE SUMRPT-RECORD FROM SUM-RPT-GRAND-TOTAL
+006610         AFTER ADVANCING 1 LINE.
+006620 7000-EXIT.
+006630     EXIT.
+006640*-----------------------------------------------------------*
+006650*  7100-WRITE-ROW-SUMMARY -- ONE ROW'S SUBTOTAL LINE
+006660*-----------------------------------------------------------*
+006670 7100-WRITE-ROW-SUMMARY.
+006680     MOVE I                         TO SUM-RPT-ROW.
+006690     MOVE LGT-ROW-ON-COUNT (I)      TO SUM-RPT-ON.
+006700     MOVE LGT-ROW-OFF-COUNT (I)     TO SUM-RPT-OFF.
+006710     MOVE LGT-ROW-FAULT-COUNT (I)   TO SUM-RPT-FAULT.
+006720     MOVE LGT-ROW-OTHER-COUNT (I)   TO SUM-RPT-OTHER.
+006730     WRITE SUMRPT-RECORD FROM SUM-RPT-DETAIL
+006740         AFTER ADVANCING 1 LINE.
+006750 7100-EXIT.
+006760     EXIT.
+006770*-----------------------------------------------------------*
+006780*  8000-AUDIT-TRAIL -- APPEND ONE RECORD FOR THIS EXECUTION
+006790*-----------------------------------------------------------*
+006800 8000-AUDIT-TRAIL.
+006810     MOVE LGT-RUN-DATE           TO AUDIT-RUN-DATE.
+006820     ACCEPT AUDIT-RUN-TIME FROM TIME.
+006830     MOVE LGT-PARM-OPERATOR-ID   TO AUDIT-OPERATOR-ID.
+006840     MOVE LGT-PARM-JOB-ID        TO AUDIT-JOB-ID.
+006850     MOVE LGT-ROW-LIMIT          TO AUDIT-ROW-LIMIT.
+006860     MOVE LGT-COL-LIMIT          TO AUDIT-COL-LIMIT.
+006870     MOVE LGT-LIGHTS-PROCESSED   TO AUDIT-LIGHTS-PROCESSED.
+006880     MOVE LGT-FAULTS-FOUND       TO AUDIT-FAULTS-FOUND.
+006890     IF LGT-VALIDATION-FAILED
+006900         SET AUDIT-RUN-VALIDATION-FAILED TO TRUE
+006910     ELSE
+006920         SET AUDIT-RUN-COMPLETED TO TRUE
+006930     END-IF.
+006940     WRITE AUDIT-TRAIL-RECORD.
+006950 8000-EXIT.
+006960     EXIT.
+006970*-----------------------------------------------------------*
+006980*  9000-TERMINATE
+006990*-----------------------------------------------------------*
+007000 9000-TERMINATE.
+007010     PERFORM 8000-AUDIT-TRAIL THRU 8000-EXIT.
+007020     IF LGT-VALIDATION-PASSED
+007030         PERFORM 9100-FINALIZE-CHECKPOINT THRU 9100-EXIT
+007040     END-IF.
+007050     CLOSE LIGHT-STATUS-MASTER.
+007060     CLOSE LIGHT-GRID-REPORT.
+007070     CLOSE VALIDATION-ERROR-REPORT.
+007080     CLOSE FAULT-EXCEPTION-FILE.
+007090     CLOSE AUDIT-TRAIL-FILE.
+007100     CLOSE ENERGY-EXTRACT-FILE.
+007110     CLOSE LIGHT-SUMMARY-REPORT.
+007120     GOBACK.
+007130*-----------------------------------------------------------*
+007140*  9100-FINALIZE-CHECKPOINT -- MARK CKPTFILE COMPLETE ON A
+007150*  CLEAN RUN SO THE NEXT RESTART-FLAGGED INVOCATION KNOWS
+007160*  THERE IS NOTHING LEFT TO RESUME AND STARTS FRESH AT ROW 1
+007170*  INSTEAD OF SILENTLY REPLAYING A FINISHED RUN.
+007180*-----------------------------------------------------------*
+007190 9100-FINALIZE-CHECKPOINT.
+007200     OPEN OUTPUT CHECKPOINT-FILE.
+007210     SET CKPT-STATUS-COMPLETE      TO TRUE.
+007220     MOVE LGT-ROW-LIMIT             TO CKPT-LAST-ROW-COMPLETE.
+007230     MOVE LGT-RUN-DATE              TO CKPT-RUN-DATE.
+007240     ACCEPT CKPT-RUN-TIME FROM TIME.
+007250     MOVE LGT-LIGHTS-PROCESSED      TO CKPT-LIGHTS-PROCESSED.
+007260     MOVE LGT-FAULTS-FOUND          TO CKPT-FAULTS-FOUND.
+007270     MOVE LGT-GRAND-ON-COUNT        TO CKPT-GRAND-ON-COUNT.
+007280     MOVE LGT-GRAND-OFF-COUNT       TO CKPT-GRAND-OFF-COUNT.
+007290     MOVE LGT-GRAND-FAULT-COUNT     TO CKPT-GRAND-FAULT-COUNT.
+007300     MOVE LGT-GRAND-OTHER-COUNT     TO CKPT-GRAND-OTHER-COUNT.
+007305     MOVE LGT-ROW-TOTALS-TABLE      TO CKPT-ROW-TOTALS-TABLE.
+007310     MOVE LGT-PAGE-COUNT            TO CKPT-PAGE-COUNT.
+007320     WRITE CHECKPOINT-RECORD.
+007330     CLOSE CHECKPOINT-FILE.
+007340 9100-EXIT.
+007350     EXIT.
+007360 END PROGRAM MOB-CODING.
