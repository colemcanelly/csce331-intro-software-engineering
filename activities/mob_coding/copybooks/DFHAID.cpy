@@ -0,0 +1,43 @@
+      *-----------------------------------------------------------*
+000010*  DFHAID.CPY
+000020*  Standard CICS attention-identifier (AID) values, as shipped
+000030*  in the CICS system copybook library.  Kept locally here so
+000040*  off-mainframe builds (and this program's desk-check) have
+000050*  something to COPY without depending on an SDFHCOB
+000060*  concatenation.
+000070*-----------------------------------------------------------*
+000080 01  DFHAID.
+000090     02  DFHNULL     PIC X(01) VALUE ' '.
+000100     02  DFHCLEAR    PIC X(01) VALUE '_'.
+000110     02  DFHENTER    PIC X(01) VALUE '='.
+000120     02  DFHPA1      PIC X(01) VALUE '%'.
+000130     02  DFHPA2      PIC X(01) VALUE '>'.
+000140     02  DFHPA3      PIC X(01) VALUE ','.
+000150     02  DFHPF1      PIC X(01) VALUE '1'.
+000160     02  DFHPF2      PIC X(01) VALUE '2'.
+000170     02  DFHPF3      PIC X(01) VALUE '3'.
+000180     02  DFHPF4      PIC X(01) VALUE '4'.
+000190     02  DFHPF5      PIC X(01) VALUE '5'.
+000200     02  DFHPF6      PIC X(01) VALUE '6'.
+000210     02  DFHPF7      PIC X(01) VALUE '7'.
+000220     02  DFHPF8      PIC X(01) VALUE '8'.
+000230     02  DFHPF9      PIC X(01) VALUE '9'.
+000240     02  DFHPF10     PIC X(01) VALUE ':'.
+000250     02  DFHPF11     PIC X(01) VALUE '#'.
+000260     02  DFHPF12     PIC X(01) VALUE '@'.
+000270     02  DFHPF13     PIC X(01) VALUE 'A'.
+000280     02  DFHPF14     PIC X(01) VALUE 'B'.
+000290     02  DFHPF15     PIC X(01) VALUE 'C'.
+000300     02  DFHPF16     PIC X(01) VALUE 'D'.
+000310     02  DFHPF17     PIC X(01) VALUE 'E'.
+000320     02  DFHPF18     PIC X(01) VALUE 'F'.
+000330     02  DFHPF19     PIC X(01) VALUE 'G'.
+000340     02  DFHPF20     PIC X(01) VALUE 'H'.
+000350     02  DFHPF21     PIC X(01) VALUE 'I'.
+000360     02  DFHPF22     PIC X(01) VALUE 'J'.
+000370     02  DFHPF23     PIC X(01) VALUE 'K'.
+000380     02  DFHPF24     PIC X(01) VALUE 'L'.
+000390     02  DFHOPID     PIC X(01) VALUE 'W'.
+000400     02  DFHMSRE     PIC X(01) VALUE 'X'.
+000410     02  DFHSTRF     PIC X(01) VALUE 'H'.
+000420     02  DFHTRIG     PIC X(01) VALUE '"'.
