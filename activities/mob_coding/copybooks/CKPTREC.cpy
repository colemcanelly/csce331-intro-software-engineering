@@ -0,0 +1,48 @@
+      *-----------------------------------------------------------*
+000010*  CKPTREC.CPY
+000020*  Record layout for the DOUBLE-LOOP restart control file
+000030*  (DDNAME CKPTFILE).  One record holds the last grid row
+000040*  fully processed, plus the running totals needed to resume
+000050*  LIGHT-GRID-REPORT/FAULT-EXCEPTION-FILE/ENERGY-EXTRACT-FILE
+000060*  and to reproduce an accurate LIGHT-SUMMARY-REPORT, so an
+000070*  abended run can resume without reprocessing or losing the
+000080*  totals for rows already completed.
+000090*
+000100*  CKPT-STATUS TELLS A RESTART WHETHER THIS RECORD REFLECTS A
+000110*  RUN STILL IN PROGRESS (A REAL RESTART POINT) OR A RUN THAT
+000120*  RAN TO COMPLETION (NOTHING LEFT TO RESUME) -- SEE
+000130*  1100-CHECK-RESTART AND 9100-FINALIZE-CHECKPOINT IN
+000140*  LIGHT.CBL.
+000150*
+000160*  HISTORY
+000170*     2026-08-09  CJM  Initial version.
+000180*     2026-08-09  CJM  Added CKPT-STATUS and the carried-
+000190*                      forward lights/faults/grand/per-row
+000200*                      totals so a restart no longer loses
+000210*                      the totals for rows already completed.
+000215*     2026-08-09  CJM  Added CKPT-PAGE-COUNT so a restart
+000216*                      continues LIGHT-GRID-REPORT's page
+000217*                      numbering instead of restarting it at
+000218*                      page 1 and duplicating page numbers in
+000219*                      the appended (OPEN EXTEND) report.
+000220*-----------------------------------------------------------*
+000230 01  CHECKPOINT-RECORD.
+000240     05  CKPT-STATUS             PIC X(01).
+000250         88  CKPT-STATUS-INFLIGHT      VALUE 'I'.
+000260         88  CKPT-STATUS-COMPLETE      VALUE 'C'.
+000270     05  CKPT-LAST-ROW-COMPLETE  PIC 9(05).
+000280     05  CKPT-RUN-DATE           PIC 9(08).
+000290     05  CKPT-RUN-TIME           PIC 9(08).
+000300     05  CKPT-LIGHTS-PROCESSED   PIC 9(07).
+000310     05  CKPT-FAULTS-FOUND       PIC 9(05).
+000315     05  CKPT-PAGE-COUNT         PIC 9(05).
+000320     05  CKPT-GRAND-ON-COUNT     PIC 9(07).
+000330     05  CKPT-GRAND-OFF-COUNT    PIC 9(07).
+000340     05  CKPT-GRAND-FAULT-COUNT  PIC 9(07).
+000350     05  CKPT-GRAND-OTHER-COUNT  PIC 9(07).
+000360     05  CKPT-ROW-TOTALS-TABLE.
+000370         10  CKPT-ROW-TOTAL OCCURS 500 TIMES.
+000380             15  CKPT-ROW-ON-COUNT     PIC 9(05).
+000390             15  CKPT-ROW-OFF-COUNT    PIC 9(05).
+000400             15  CKPT-ROW-FAULT-COUNT  PIC 9(05).
+000410             15  CKPT-ROW-OTHER-COUNT  PIC 9(05).
