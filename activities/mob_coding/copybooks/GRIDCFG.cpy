@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------*
+000010*  GRIDCFG.CPY
+000020*  Record layout for GRID-CONFIG-FILE (DDNAME GRDCFG).
+000030*  One record describing the physical light grid a run of
+000040*  MOB-CODING is to drive -- row/column extent and the
+000050*  checkpoint frequency for that grid.
+000060*
+000070*  HISTORY
+000080*     2026-08-09  CJM  Initial version.
+000090*-----------------------------------------------------------*
+000100 01  GRID-CONFIG-RECORD.
+000110     05  GRID-ROW-LIMIT          PIC 9(05).
+000120     05  GRID-COL-LIMIT          PIC 9(05).
+000130     05  GRID-CHECKPOINT-FREQ    PIC 9(05).
+000140     05  GRID-ID                 PIC X(10).
+000150     05  FILLER                  PIC X(10).
