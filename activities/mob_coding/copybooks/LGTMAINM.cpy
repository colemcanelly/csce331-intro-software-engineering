@@ -0,0 +1,54 @@
+      *-----------------------------------------------------------*
+000010*  LGTMAINM.CPY
+000020*  Symbolic map for mapset LGTMAINT, map LGTMNT1, as produced
+000030*  by the BMS map translator from bms/LGTMAINT.bms.
+000040*
+000050*  HISTORY
+000060*     2026-08-09  CJM  Initial version.
+000070*-----------------------------------------------------------*
+000080 01  LGTMNT1I.
+000090     05  FILLER            PIC X(12).
+000100     05  ROWINL            PIC S9(04) COMP.
+000110     05  ROWINF            PIC X.
+000120     05  FILLER REDEFINES ROWINF.
+000130         10  ROWINA        PIC X.
+000140     05  ROWINI            PIC X(05).
+000150     05  COLINL            PIC S9(04) COMP.
+000160     05  COLINF            PIC X.
+000170     05  FILLER REDEFINES COLINF.
+000180         10  COLINA        PIC X.
+000190     05  COLINI            PIC X(05).
+000200     05  LGTIDL            PIC S9(04) COMP.
+000210     05  LGTIDF            PIC X.
+000220     05  FILLER REDEFINES LGTIDF.
+000230         10  LGTIDA        PIC X.
+000240     05  LGTIDI            PIC X(10).
+000250     05  STATINL           PIC S9(04) COMP.
+000260     05  STATINF           PIC X.
+000270     05  FILLER REDEFINES STATINF.
+000280         10  STATINA       PIC X.
+000290     05  STATINI           PIC X(01).
+000300     05  FLTINL            PIC S9(04) COMP.
+000310     05  FLTINF            PIC X.
+000320     05  FILLER REDEFINES FLTINF.
+000330         10  FLTINA        PIC X.
+000340     05  FLTINI            PIC X(04).
+000350     05  MSGLINEL          PIC S9(04) COMP.
+000360     05  MSGLINEF          PIC X.
+000370     05  FILLER REDEFINES MSGLINEF.
+000380         10  MSGLINEA      PIC X.
+000390     05  MSGLINEI          PIC X(79).
+000400 01  LGTMNT1O REDEFINES LGTMNT1I.
+000410     05  FILLER            PIC X(12).
+000420     05  FILLER            PIC X(03).
+000430     05  ROWINO            PIC X(05).
+000440     05  FILLER            PIC X(03).
+000450     05  COLINO            PIC X(05).
+000460     05  FILLER            PIC X(03).
+000470     05  LGTIDO            PIC X(10).
+000480     05  FILLER            PIC X(03).
+000490     05  STATINO           PIC X(01).
+000500     05  FILLER            PIC X(03).
+000510     05  FLTINO            PIC X(04).
+000520     05  FILLER            PIC X(03).
+000530     05  MSGLINEO          PIC X(79).
