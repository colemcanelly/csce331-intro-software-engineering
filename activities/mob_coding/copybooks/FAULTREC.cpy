@@ -0,0 +1,17 @@
+      *-----------------------------------------------------------*
+000010*  FAULTREC.CPY
+000020*  Record layout for FAULT-EXCEPTION-FILE (DDNAME FAULTX).
+000030*  One record per faulted or unresponsive fixture found
+000040*  during a DOUBLE-LOOP run -- this is what gets handed to
+000050*  the maintenance crew each morning.
+000060*
+000070*  HISTORY
+000080*     2026-08-09  CJM  Initial version.
+000090*-----------------------------------------------------------*
+000100 01  FAULT-EXCEPTION-RECORD.
+000110     05  FAULTX-LIGHT-ID         PIC X(10).
+000120     05  FAULTX-ROW              PIC 9(05).
+000130     05  FAULTX-COL              PIC 9(05).
+000140     05  FAULTX-FAULT-CODE       PIC X(04).
+000150     05  FAULTX-DATE-DETECTED    PIC 9(08).
+000160     05  FILLER                  PIC X(10).
