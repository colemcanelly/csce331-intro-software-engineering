@@ -0,0 +1,22 @@
+      *-----------------------------------------------------------*
+000010*  AUDITREC.CPY
+000020*  Record layout for AUDIT-TRAIL-FILE (DDNAME AUDITTRL).
+000030*  One record is appended for every execution of MOB-CODING,
+000040*  successful or not, for compliance review of grid runs.
+000050*
+000060*  HISTORY
+000070*     2026-08-09  CJM  Initial version.
+000080*-----------------------------------------------------------*
+000090 01  AUDIT-TRAIL-RECORD.
+000100     05  AUDIT-RUN-DATE          PIC 9(08).
+000110     05  AUDIT-RUN-TIME          PIC 9(08).
+000120     05  AUDIT-OPERATOR-ID       PIC X(08).
+000130     05  AUDIT-JOB-ID            PIC X(08).
+000140     05  AUDIT-ROW-LIMIT         PIC 9(05).
+000150     05  AUDIT-COL-LIMIT         PIC 9(05).
+000160     05  AUDIT-LIGHTS-PROCESSED  PIC 9(07).
+000170     05  AUDIT-FAULTS-FOUND      PIC 9(05).
+000180     05  AUDIT-RUN-RESULT        PIC X(01).
+000190         88  AUDIT-RUN-COMPLETED         VALUE 'C'.
+000200         88  AUDIT-RUN-VALIDATION-FAILED VALUE 'V'.
+000210     05  FILLER                  PIC X(10).
