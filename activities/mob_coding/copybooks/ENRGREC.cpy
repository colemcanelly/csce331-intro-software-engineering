@@ -0,0 +1,19 @@
+      *-----------------------------------------------------------*
+000010*  ENRGREC.CPY
+000020*  Record layout for ENERGY-EXTRACT-FILE (DDNAME ENRGEXT).
+000030*  One fixed-layout record per fixture processed by a
+000040*  DOUBLE-LOOP run, picked up by the facilities energy-usage
+000050*  and billing system.
+000060*
+000070*  HISTORY
+000080*     2026-08-09  CJM  Initial version.
+000090*-----------------------------------------------------------*
+000100 01  ENERGY-EXTRACT-RECORD.
+000110     05  ENRG-LIGHT-ID           PIC X(10).
+000120     05  ENRG-ROW                PIC 9(05).
+000130     05  ENRG-COL                PIC 9(05).
+000140     05  ENRG-ON-OFF-STATE       PIC X(01).
+000150         88  ENRG-STATE-ON               VALUE '1'.
+000160         88  ENRG-STATE-OFF              VALUE '0'.
+000170     05  ENRG-TIMESTAMP          PIC 9(14).
+000180     05  FILLER                  PIC X(10).
