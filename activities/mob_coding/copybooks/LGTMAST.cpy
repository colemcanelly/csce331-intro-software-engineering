@@ -0,0 +1,24 @@
+      *-----------------------------------------------------------*
+000010*  LGTMAST.CPY
+000020*  Record layout for LIGHT-STATUS-MASTER (DDNAME LGTMAST).
+000030*  One record per physical fixture, keyed by its grid
+000040*  position (row, column).
+000050*
+000060*  HISTORY
+000070*     2026-08-09  CJM  Initial version.
+000080*-----------------------------------------------------------*
+000090 01  LIGHT-MASTER-RECORD.
+000100     05  LGT-MASTER-KEY.
+000110         10  LGT-MASTER-ROW      PIC 9(05).
+000120         10  LGT-MASTER-COL      PIC 9(05).
+000130     05  LGT-MASTER-ID           PIC X(10).
+000140     05  LGT-MASTER-STATUS       PIC X(01).
+000150         88  LGT-STATUS-ON               VALUE 'O'.
+000160         88  LGT-STATUS-OFF              VALUE 'F'.
+000170         88  LGT-STATUS-FAULTED          VALUE 'X'.
+000180         88  LGT-STATUS-UNRESPONSIVE     VALUE 'U'.
+000190         88  LGT-STATUS-MAINTENANCE      VALUE 'M'.
+000200         88  LGT-STATUS-RETIRED          VALUE 'R'.
+000210     05  LGT-MASTER-FAULT-CODE   PIC X(04).
+000220     05  LGT-MASTER-LAST-UPDATE  PIC X(08).
+000230     05  FILLER                  PIC X(10).
