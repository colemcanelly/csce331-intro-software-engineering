@@ -0,0 +1,42 @@
+***********************************************************
+* LGTMAINT -- BMS MAPSET FOR THE LIGHT-STATUS-MASTER
+*             ONLINE MAINTENANCE TRANSACTION (LGTM)
+*
+* HISTORY
+*    2026-08-09  CJM  INITIAL VERSION
+***********************************************************
+LGTMAINT DFHMSD TYPE=&SYSPARM,                                X
+               MODE=INOUT,                                    X
+               LANG=COBOL,                                    X
+               STORAGE=AUTO,                                  X
+               TIOAPFX=YES,                                   X
+               CTRL=FREEKB
+LGTMNT1  DFHMDI SIZE=(24,80),                                 X
+               LINE=1,                                        X
+               COLUMN=1
+         DFHMDF POS=(1,30),LENGTH=20,ATTRB=(PROT,BRT),        X
+               INITIAL='LIGHT FIXTURE MAINTENANCE'
+         DFHMDF POS=(3,1),LENGTH=8,ATTRB=(PROT),              X
+               INITIAL='ROW NO.:'
+ROWIN    DFHMDF POS=(3,10),LENGTH=5,ATTRB=(UNPROT,NUM)
+         DFHMDF POS=(3,20),LENGTH=8,ATTRB=(PROT),              X
+               INITIAL='COL NO.:'
+COLIN    DFHMDF POS=(3,29),LENGTH=5,ATTRB=(UNPROT,NUM)
+         DFHMDF POS=(5,1),LENGTH=10,ATTRB=(PROT),             X
+               INITIAL='LIGHT ID :'
+LGTID    DFHMDF POS=(5,12),LENGTH=10,ATTRB=(PROT)
+         DFHMDF POS=(6,1),LENGTH=10,ATTRB=(PROT),             X
+               INITIAL='STATUS   :'
+STATIN   DFHMDF POS=(6,12),LENGTH=1,ATTRB=(UNPROT)
+         DFHMDF POS=(6,15),LENGTH=40,ATTRB=(PROT),            X
+               INITIAL='(O=ON F=OFF X=FAULT U=UNRESP M=MAINT R=RETIRE)'
+         DFHMDF POS=(7,1),LENGTH=10,ATTRB=(PROT),             X
+               INITIAL='FAULT CODE:'
+FLTIN    DFHMDF POS=(7,12),LENGTH=4,ATTRB=(UNPROT)
+         DFHMDF POS=(22,1),LENGTH=79,ATTRB=(PROT,BRT),        X
+               INITIAL=' '
+MSGLINE  DFHMDF POS=(23,1),LENGTH=79,ATTRB=(PROT,BRT)
+         DFHMDF POS=(24,1),LENGTH=79,ATTRB=(PROT),            X
+               INITIAL='PF3=EXIT  PF5=UPDATE  ENTER=LOOKUP'
+         DFHMSD TYPE=FINAL
+         END
